@@ -0,0 +1,21 @@
+000001*
+000002*    DSPFD - FILE SECTION entries for the files in DSPFC,
+000003*    record layouts pulled in from their own copybooks.
+000004*
+000005 FD  CONTROL-FILE.
+000006 COPY CTRLREC.
+000007
+000008 FD  DISPATCH-TABLE-FILE.
+000009 COPY DSPTBL.
+000010
+000011 FD  AUDIT-JOURNAL-FILE.
+000012 COPY AUDREC.
+000013
+000014 FD  REPORT-FILE.
+000015 COPY RPTREC.
+000016
+000017 FD  COUNTS-FILE.
+000018 COPY CNTREC.
+000019
+000020 FD  COMPLETION-FILE.
+000021 COPY CPLTREC.
