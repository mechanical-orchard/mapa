@@ -0,0 +1,10 @@
+000001*
+000002*    CKPTREC - checkpoint record for a restartable counting loop.
+000003*    Written every N iterations so a restart can resume from the
+000004*    last checkpoint instead of reprocessing the whole batch
+000005*    window.
+000006*
+000007 01  CHECKPOINT-RECORD.
+000008     05  CKPT-LOOP-ID              PIC 9(001).
+000009     05  CKPT-COUNT-VALUE          PIC S9(004).
+000010     05  CKPT-ITERATION            PIC 9(002).
