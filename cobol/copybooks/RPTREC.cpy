@@ -0,0 +1,31 @@
+000001*
+000002*    RPTREC - batch summary report records for the dispatcher
+000003*    programs.  Header, one detail line per run, and trailer share
+000004*    the same FD.
+000005*
+000006 01  RPT-HEADER-RECORD.
+000007     05  FILLER                    PIC X(020)
+000008                                    VALUE 'DISPATCHER SUMMARY -'.
+000009     05  RPT-HDR-RUN-DATE          PIC X(008).
+000010     05  FILLER                    PIC X(090) VALUE SPACES.
+000011 01  RPT-DETAIL-RECORD.
+000012     05  RPT-PROGRAM-NAME          PIC X(012).
+000013     05  FILLER                    PIC X(002) VALUE SPACES.
+000014     05  RPT-PGM-VARIANT           PIC X(008).
+000015     05  FILLER                    PIC X(002) VALUE SPACES.
+000016     05  RPT-START-TIME            PIC X(008).
+000017     05  FILLER                    PIC X(002) VALUE SPACES.
+000018     05  RPT-END-TIME              PIC X(008).
+000019     05  FILLER                    PIC X(002) VALUE SPACES.
+000020     05  RPT-ELAPSED-TIME          PIC S9(008).
+000021     05  FILLER                    PIC X(002) VALUE SPACES.
+000022     05  RPT-STATUS                PIC X(010).
+000023     05  FILLER                    PIC X(002) VALUE SPACES.
+000024     05  RPT-DEFAULTED-FLAG        PIC X(001) VALUE SPACES.
+000025     05  FILLER                    PIC X(051) VALUE SPACES.
+000026 01  RPT-TRAILER-RECORD.
+000027     05  FILLER                    PIC X(017)
+000028                                    VALUE 'END OF SUMMARY - '.
+000029     05  RPT-TRL-RUN-COUNT         PIC ZZZ9.
+000030     05  FILLER                    PIC X(006) VALUE ' RUNS '.
+000031     05  FILLER                    PIC X(091) VALUE SPACES.
