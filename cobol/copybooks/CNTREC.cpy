@@ -0,0 +1,9 @@
+000001*
+000002*    CNTREC - cumulative per-variant run count record.  One
+000003*    record per PGM-0001 target, incremented each time that
+000004*    variant is selected, so usage trends can be tracked across
+000005*    a month of runs for capacity planning.
+000006*
+000007 01  VARIANT-COUNT-RECORD.
+000008     05  VC-PGM-NAME               PIC X(008).
+000009     05  VC-RUN-COUNT              PIC 9(009).
