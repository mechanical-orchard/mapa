@@ -0,0 +1,10 @@
+000001*
+000002*    CPLTREC - job-complete signal record.  Dropped to the
+000003*    completion interface file so a scheduler can poll for it
+000004*    instead of an operator watching SYSOUT.
+000005*
+000006 01  COMPLETION-RECORD.
+000007     05  COMPL-PROGRAM-NAME        PIC X(012).
+000008     05  COMPL-PGM-VARIANT         PIC X(008).
+000009     05  COMPL-RUN-ID              PIC X(026).
+000010     05  COMPL-STATUS              PIC X(008).
