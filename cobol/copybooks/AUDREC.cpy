@@ -0,0 +1,14 @@
+000001*
+000002*    AUDREC - dispatch audit journal record.  One record is
+000003*    appended per run recording which PGM-0001 variant was
+000004*    selected, so the choice can be reconstructed after the fact
+000005*    without relying on SYSOUT.
+000006*
+000007 01  AUDIT-JOURNAL-RECORD.
+000008     05  AUDIT-PROGRAM-NAME        PIC X(012).
+000009     05  AUDIT-RUN-ID              PIC X(026).
+000010     05  AUDIT-X-VALUE             PIC 9(001).
+000011     05  AUDIT-PGM-SELECTED        PIC X(008).
+000012     05  AUDIT-RUN-DATE            PIC X(008).
+000013     05  AUDIT-RUN-TIME            PIC X(008).
+000014     05  AUDIT-DEFAULTED-FLAG      PIC X(001).
