@@ -0,0 +1,8 @@
+000001*
+000002*    CTRLREC - runtime control record for the PGM-0001 dispatch
+000003*    switch.  One record, one field: the X value that used to be
+000004*    supplied at compile time via PROCESS DEFINE(X=n).
+000005*
+000006 01  CTRL-RECORD.
+000007     05  CTRL-X-VALUE              PIC 9(001).
+000008     05  FILLER                    PIC X(079).
