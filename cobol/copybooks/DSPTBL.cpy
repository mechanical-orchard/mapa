@@ -0,0 +1,9 @@
+000001*
+000002*    DSPTBL - dispatch table record layout for the PGM-0001
+000003*    reference file.  One record per X value, giving the eight
+000004*    character program name PGM-0001 resolves to.  Maintained as
+000005*    data instead of duplicated compiler logic in each dispatcher.
+000006*
+000007 01  DISPATCH-TABLE-RECORD.
+000008     05  DISPATCH-KEY              PIC 9(001).
+000009     05  DISPATCH-PGM-NAME         PIC X(008).
