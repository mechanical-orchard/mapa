@@ -0,0 +1,28 @@
+000001*
+000002*    DSPFC - FILE-CONTROL entries shared by the PGM-0001
+000003*    dispatcher programs: dispatch table, audit journal, summary
+000004*    report and per-variant counts.  CONTROL-FILE and
+000005*    COMPLETION-FILE are NOT here - each dispatcher member SELECTs
+000006*    those itself, assigned to its own external name, since the
+000007*    runtime control value and the completion signal are per
+000008*    program, not shared across dispatchers.
+000009*
+000010     SELECT DISPATCH-TABLE-FILE
+000011         ASSIGN TO 'DSPTABLE'
+000012         ORGANIZATION LINE SEQUENTIAL
+000013         FILE STATUS IS WS-DSPTBL-FILE-STATUS.
+000014
+000015     SELECT AUDIT-JOURNAL-FILE
+000016         ASSIGN TO 'AUDTJRNL'
+000017         ORGANIZATION LINE SEQUENTIAL
+000018         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000019
+000020     SELECT REPORT-FILE
+000021         ASSIGN TO 'DSPRPT'
+000022         ORGANIZATION LINE SEQUENTIAL
+000023         FILE STATUS IS WS-RPT-FILE-STATUS.
+000024
+000025     SELECT COUNTS-FILE
+000026         ASSIGN TO 'VARCOUNT'
+000027         ORGANIZATION LINE SEQUENTIAL
+000028         FILE STATUS IS WS-CNT-FILE-STATUS.
