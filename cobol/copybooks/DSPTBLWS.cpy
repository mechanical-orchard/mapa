@@ -0,0 +1,18 @@
+000001*
+000002*    DSPTBLWS - working-storage area the dispatch table (DSPTBL)
+000003*    is loaded into at the start of a run, plus the fields used
+000004*    to hold the runtime control value and the program actually
+000005*    selected.
+000006*
+000007 01  DISPATCH-TABLE-AREA.
+000008     05  DSP-TBL-ENTRY-COUNT       PIC S9(004) COMP-3 VALUE +0.
+000009     05  DSP-TBL-ENTRY             OCCURS 1 TO 10 TIMES
+000010                             DEPENDING ON DSP-TBL-ENTRY-COUNT
+000011                             INDEXED BY DSP-TBL-IDX.
+000012         10  DSP-TBL-KEY           PIC 9(001).
+000013         10  DSP-TBL-PGM-NAME      PIC X(008).
+000014 01  DISPATCH-CONTROLS.
+000015     05  WS-X-VALUE                PIC 9(001) VALUE 0.
+000016     05  WS-DEFAULTED-SW           PIC X(001) VALUE 'N'.
+000017         88  WS-DEFAULTED          VALUE 'Y'.
+000018         88  WS-NOT-DEFAULTED      VALUE 'N'.
