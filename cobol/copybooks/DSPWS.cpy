@@ -0,0 +1,44 @@
+000001*
+000002*    DSPWS - shared working-storage for the PGM-0001 dispatcher
+000003*    programs: run identification, the resolved PGM-0001 value,
+000004*    call status, report/checkpoint timing fields and the
+000005*    in-memory per-variant run counts.
+000006*
+000007 01  WS-DISPATCH-TARGET.
+000008     05  PGM-0001                  PIC X(008) VALUE SPACES.
+000009 01  WS-DISPATCH-STATUS.
+000010     05  WS-CALL-RETURN-CODE       PIC S9(009) COMP-3 VALUE +0.
+000011     05  WS-COMPLETION-STATUS      PIC X(008) VALUE SPACES.
+000012 01  WS-REPORT-FIELDS.
+000013     05  WS-START-TIME             PIC X(008) VALUE SPACES.
+000014     05  WS-START-TIME-R REDEFINES WS-START-TIME.
+000015         10  WS-START-HH           PIC 9(002).
+000016         10  WS-START-MM           PIC 9(002).
+000017         10  WS-START-SS           PIC 9(002).
+000018         10  WS-START-HS           PIC 9(002).
+000019     05  WS-END-TIME               PIC X(008) VALUE SPACES.
+000020     05  WS-END-TIME-R REDEFINES WS-END-TIME.
+000021         10  WS-END-HH             PIC 9(002).
+000022         10  WS-END-MM             PIC 9(002).
+000023         10  WS-END-SS             PIC 9(002).
+000024         10  WS-END-HS             PIC 9(002).
+000025     05  WS-START-TOTAL-HS         PIC S9(009) COMP-3 VALUE 0.
+000026     05  WS-END-TOTAL-HS           PIC S9(009) COMP-3 VALUE 0.
+000027     05  WS-ELAPSED-TIME           PIC S9(008) VALUE 0.
+000028 01  WS-COUNTS-AREA.
+000029     05  WS-COUNT-TBL-ROWS         PIC 9(002) VALUE 0.
+000030     05  WS-TOTAL-RUN-COUNT        PIC 9(009) VALUE 0.
+000031     05  WS-COUNT-FOUND-SW         PIC X(001) VALUE SPACES.
+000032     05  WS-COUNT-ENTRY            OCCURS 1 TO 10 TIMES
+000033                             DEPENDING ON WS-COUNT-TBL-ROWS
+000034                             INDEXED BY WS-COUNT-IDX.
+000035         10  WS-COUNT-PGM-NAME     PIC X(008).
+000036         10  WS-COUNT-VALUE        PIC 9(009).
+000037 01  WS-FILE-STATUS-FIELDS.
+000038     05  WS-CTRL-FILE-STATUS       PIC X(002) VALUE SPACES.
+000039     05  WS-DSPTBL-FILE-STATUS     PIC X(002) VALUE SPACES.
+000040     05  WS-AUDIT-FILE-STATUS      PIC X(002) VALUE SPACES.
+000041     05  WS-RPT-FILE-STATUS        PIC X(002) VALUE SPACES.
+000042     05  WS-CNT-FILE-STATUS        PIC X(002) VALUE SPACES.
+000043     05  WS-CPLT-FILE-STATUS       PIC X(002) VALUE SPACES.
+000044 COPY DSPTBLWS.
