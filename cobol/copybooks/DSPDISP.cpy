@@ -0,0 +1,286 @@
+000001*
+000002*    DSPDISP - shared PGM-0001 dispatch logic for the dispatcher
+000003*    programs.  Both members COPY this paragraph set so the
+000004*    control-record read, dispatch-table lookup, audit logging,
+000005*    per-variant counts, subprogram call, summary report and
+000006*    completion signal can never drift apart between members
+000007*    again - there is only one copy of the logic.
+000008*
+000009 0000-DISPATCH-MAIN.
+000010     PERFORM 0100-INITIALIZE-RUN
+000011     DISPLAY MYNAME ' Begin ' WS-RUN-TIMESTAMP
+000012     PERFORM 0200-READ-CONTROL-RECORD
+000013     PERFORM 0300-LOAD-DISPATCH-TABLE
+000014     PERFORM 0400-RESOLVE-PGM-0001
+000015     PERFORM 0500-WRITE-AUDIT-RECORD
+000016     PERFORM 0600-UPDATE-VARIANT-COUNTS
+000017     PERFORM 0700-CALL-SELECTED-PROGRAM
+000018     IF WS-CALL-RETURN-CODE NOT = 0
+000019         MOVE 'FAILED  ' TO WS-COMPLETION-STATUS
+000020     ELSE
+000021         MOVE 'COMPLETE' TO WS-COMPLETION-STATUS
+000022     END-IF
+000023     PERFORM 0800-WRITE-SUMMARY-REPORT
+000024     PERFORM 0900-WRITE-COMPLETION-SIGNAL
+000025     IF WS-CALL-RETURN-CODE NOT = 0
+000026         DISPLAY MYNAME ' End - PGM-0001 FAILED, RC='
+000027             WS-CALL-RETURN-CODE ' ' WS-RUN-TIMESTAMP
+000028         MOVE WS-CALL-RETURN-CODE TO RETURN-CODE
+000029     ELSE
+000030         DISPLAY MYNAME ' End ' WS-RUN-TIMESTAMP
+000031     END-IF
+000032     .
+000033
+000034 0100-INITIALIZE-RUN.
+000035     MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+000036     MOVE WS-RUN-TIMESTAMP (1:8) TO WS-RUN-DATE
+000037     MOVE WS-RUN-TIMESTAMP (9:8) TO WS-RUN-TIME
+000038     MOVE WS-RUN-TIME TO WS-START-TIME
+000039     MOVE SPACES TO WS-COMPLETION-STATUS
+000040     MOVE 0 TO WS-CALL-RETURN-CODE
+000041     SET WS-NOT-DEFAULTED TO TRUE
+000042     .
+000043
+000044 0200-READ-CONTROL-RECORD.
+000045     MOVE 0 TO WS-X-VALUE
+000046     OPEN INPUT CONTROL-FILE
+000047     IF WS-CTRL-FILE-STATUS = '00'
+000048         READ CONTROL-FILE
+000049             AT END
+000050                 MOVE 0 TO WS-X-VALUE
+000051             NOT AT END
+000052                 MOVE CTRL-X-VALUE TO WS-X-VALUE
+000053         END-READ
+000054         CLOSE CONTROL-FILE
+000055     END-IF
+000056     .
+000057
+000058 0300-LOAD-DISPATCH-TABLE.
+000059     MOVE 0 TO DSP-TBL-ENTRY-COUNT
+000060     OPEN INPUT DISPATCH-TABLE-FILE
+000061     IF WS-DSPTBL-FILE-STATUS = '00'
+000062         PERFORM UNTIL WS-DSPTBL-FILE-STATUS NOT = '00'
+000063             READ DISPATCH-TABLE-FILE
+000064                 AT END
+000065                     MOVE '10' TO WS-DSPTBL-FILE-STATUS
+000066                 NOT AT END
+000067                     IF DSP-TBL-ENTRY-COUNT >= 10
+000068                         DISPLAY MYNAME
+000069                           ' *WARNING* DISPATCH TABLE ENTRY LIMIT'
+000070                           ' EXCEEDED, IGNORING EXTRA ROWS'
+000071                         MOVE '10' TO WS-DSPTBL-FILE-STATUS
+000072                     ELSE
+000073                         ADD 1 TO DSP-TBL-ENTRY-COUNT
+000074                         SET DSP-TBL-IDX TO DSP-TBL-ENTRY-COUNT
+000075                         MOVE DISPATCH-KEY
+000076                             TO DSP-TBL-KEY (DSP-TBL-IDX)
+000077                         MOVE DISPATCH-PGM-NAME
+000078                             TO DSP-TBL-PGM-NAME (DSP-TBL-IDX)
+000079                     END-IF
+000080             END-READ
+000081         END-PERFORM
+000082         CLOSE DISPATCH-TABLE-FILE
+000083     END-IF
+000084     .
+000085
+000086 0400-RESOLVE-PGM-0001.
+000087     MOVE 'PGMA0009' TO PGM-0001
+000088     SET WS-DEFAULTED TO TRUE
+000089     IF DSP-TBL-ENTRY-COUNT > 0
+000090         SET DSP-TBL-IDX TO 1
+000091         SEARCH DSP-TBL-ENTRY
+000092             AT END
+000093                 SET WS-DEFAULTED TO TRUE
+000094             WHEN DSP-TBL-KEY (DSP-TBL-IDX) = WS-X-VALUE
+000095                 MOVE DSP-TBL-PGM-NAME (DSP-TBL-IDX) TO PGM-0001
+000096                 SET WS-NOT-DEFAULTED TO TRUE
+000097         END-SEARCH
+000098     END-IF
+000099     IF WS-DEFAULTED
+000100         DISPLAY MYNAME
+000101             ' *WARNING* X=' WS-X-VALUE
+000102             ' NOT FOUND, DEFAULTING TO ' PGM-0001
+000103     END-IF
+000104     .
+000105
+000106 0500-WRITE-AUDIT-RECORD.
+000107     MOVE MYNAME TO AUDIT-PROGRAM-NAME
+000108     MOVE WS-RUN-TIMESTAMP TO AUDIT-RUN-ID
+000109     MOVE WS-X-VALUE TO AUDIT-X-VALUE
+000110     MOVE PGM-0001 TO AUDIT-PGM-SELECTED
+000111     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+000112     MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+000113     IF WS-DEFAULTED
+000114         MOVE 'Y' TO AUDIT-DEFAULTED-FLAG
+000115     ELSE
+000116         MOVE 'N' TO AUDIT-DEFAULTED-FLAG
+000117     END-IF
+000118     OPEN EXTEND AUDIT-JOURNAL-FILE
+000119     IF WS-AUDIT-FILE-STATUS NOT = '00'
+000120         CLOSE AUDIT-JOURNAL-FILE
+000121         OPEN OUTPUT AUDIT-JOURNAL-FILE
+000122     END-IF
+000123     WRITE AUDIT-JOURNAL-RECORD
+000124     CLOSE AUDIT-JOURNAL-FILE
+000125     .
+000126
+000127 0600-UPDATE-VARIANT-COUNTS.
+000128     MOVE 0 TO WS-COUNT-TBL-ROWS
+000129     PERFORM VARYING DSP-TBL-IDX FROM 1 BY 1
+000130             UNTIL DSP-TBL-IDX > DSP-TBL-ENTRY-COUNT
+000131         PERFORM 0605-ADD-TABLE-VARIANT
+000132     END-PERFORM
+000133     PERFORM 0610-ENSURE-DEFAULT-TRACKED
+000134     OPEN INPUT COUNTS-FILE
+000135     IF WS-CNT-FILE-STATUS = '00'
+000136         PERFORM UNTIL WS-CNT-FILE-STATUS NOT = '00'
+000137             READ COUNTS-FILE
+000138                 AT END
+000139                     MOVE '10' TO WS-CNT-FILE-STATUS
+000140                 NOT AT END
+000141                     PERFORM 0620-MERGE-COUNT-RECORD
+000142             END-READ
+000143         END-PERFORM
+000144         CLOSE COUNTS-FILE
+000145     END-IF
+000146     PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+000147             UNTIL WS-COUNT-IDX > WS-COUNT-TBL-ROWS
+000148         IF WS-COUNT-PGM-NAME (WS-COUNT-IDX) = PGM-0001
+000149             ADD 1 TO WS-COUNT-VALUE (WS-COUNT-IDX)
+000150         END-IF
+000151     END-PERFORM
+000152     MOVE 0 TO WS-TOTAL-RUN-COUNT
+000153     OPEN OUTPUT COUNTS-FILE
+000154     PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+000155             UNTIL WS-COUNT-IDX > WS-COUNT-TBL-ROWS
+000156         MOVE WS-COUNT-PGM-NAME (WS-COUNT-IDX) TO VC-PGM-NAME
+000157         MOVE WS-COUNT-VALUE (WS-COUNT-IDX) TO VC-RUN-COUNT
+000158         WRITE VARIANT-COUNT-RECORD
+000159         ADD WS-COUNT-VALUE (WS-COUNT-IDX) TO WS-TOTAL-RUN-COUNT
+000160     END-PERFORM
+000161     CLOSE COUNTS-FILE
+000162     .
+000163
+000164 0605-ADD-TABLE-VARIANT.
+000165     MOVE 'N' TO WS-COUNT-FOUND-SW
+000166     PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+000167             UNTIL WS-COUNT-IDX > WS-COUNT-TBL-ROWS
+000168         IF WS-COUNT-PGM-NAME (WS-COUNT-IDX) =
+000169                 DSP-TBL-PGM-NAME (DSP-TBL-IDX)
+000170             MOVE 'Y' TO WS-COUNT-FOUND-SW
+000171         END-IF
+000172     END-PERFORM
+000173     IF WS-COUNT-FOUND-SW = 'N'
+000174         IF WS-COUNT-TBL-ROWS < 10
+000175             ADD 1 TO WS-COUNT-TBL-ROWS
+000176             SET WS-COUNT-IDX TO WS-COUNT-TBL-ROWS
+000177             MOVE DSP-TBL-PGM-NAME (DSP-TBL-IDX)
+000178                 TO WS-COUNT-PGM-NAME (WS-COUNT-IDX)
+000179             MOVE 0 TO WS-COUNT-VALUE (WS-COUNT-IDX)
+000180         ELSE
+000181             DISPLAY MYNAME
+000182               ' *WARNING* VARIANT COUNT TABLE FULL, DISPATCH'
+000183               ' TABLE ENTRY ' DSP-TBL-PGM-NAME (DSP-TBL-IDX)
+000184               ' NOT SEPARATELY TRACKED'
+000185         END-IF
+000186     END-IF
+000187     .
+000188
+000189 0610-ENSURE-DEFAULT-TRACKED.
+000190     MOVE 'N' TO WS-COUNT-FOUND-SW
+000191     PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+000192             UNTIL WS-COUNT-IDX > WS-COUNT-TBL-ROWS
+000193         IF WS-COUNT-PGM-NAME (WS-COUNT-IDX) = 'PGMA0009'
+000194             MOVE 'Y' TO WS-COUNT-FOUND-SW
+000195         END-IF
+000196     END-PERFORM
+000197     IF WS-COUNT-FOUND-SW = 'N'
+000198         IF WS-COUNT-TBL-ROWS < 10
+000199             ADD 1 TO WS-COUNT-TBL-ROWS
+000200             SET WS-COUNT-IDX TO WS-COUNT-TBL-ROWS
+000201             MOVE 'PGMA0009' TO WS-COUNT-PGM-NAME (WS-COUNT-IDX)
+000202             MOVE 0 TO WS-COUNT-VALUE (WS-COUNT-IDX)
+000203         ELSE
+000204             DISPLAY MYNAME
+000205               ' *WARNING* VARIANT COUNT TABLE FULL, DEFAULT'
+000206               ' TARGET PGMA0009 NOT SEPARATELY TRACKED'
+000207         END-IF
+000208     END-IF
+000209     .
+000210
+000211 0620-MERGE-COUNT-RECORD.
+000212     MOVE 'N' TO WS-COUNT-FOUND-SW
+000213     PERFORM VARYING WS-COUNT-IDX FROM 1 BY 1
+000214             UNTIL WS-COUNT-IDX > WS-COUNT-TBL-ROWS
+000215         IF WS-COUNT-PGM-NAME (WS-COUNT-IDX) = VC-PGM-NAME
+000216             MOVE VC-RUN-COUNT TO WS-COUNT-VALUE (WS-COUNT-IDX)
+000217             MOVE 'Y' TO WS-COUNT-FOUND-SW
+000218         END-IF
+000219     END-PERFORM
+000220     IF WS-COUNT-FOUND-SW = 'N'
+000221         IF WS-COUNT-TBL-ROWS < 10
+000222             ADD 1 TO WS-COUNT-TBL-ROWS
+000223             SET WS-COUNT-IDX TO WS-COUNT-TBL-ROWS
+000224             MOVE VC-PGM-NAME TO WS-COUNT-PGM-NAME (WS-COUNT-IDX)
+000225             MOVE VC-RUN-COUNT TO WS-COUNT-VALUE (WS-COUNT-IDX)
+000226         ELSE
+000227             DISPLAY MYNAME
+000228               ' *WARNING* VARIANT COUNT TABLE FULL, DROPPING'
+000229               ' HISTORY FOR ' VC-PGM-NAME
+000230         END-IF
+000231     END-IF
+000232     .
+000233
+000234 0700-CALL-SELECTED-PROGRAM.
+000235     CALL PGM-0001
+000236     MOVE RETURN-CODE TO WS-CALL-RETURN-CODE
+000237     .
+000238
+000239 0800-WRITE-SUMMARY-REPORT.
+000240     MOVE FUNCTION CURRENT-DATE (9:8) TO WS-END-TIME
+000241     COMPUTE WS-START-TOTAL-HS =
+000242         ((WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS)
+000243             * 100 + WS-START-HS
+000244     COMPUTE WS-END-TOTAL-HS =
+000245         ((WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS)
+000246             * 100 + WS-END-HS
+000247     COMPUTE WS-ELAPSED-TIME = WS-END-TOTAL-HS - WS-START-TOTAL-HS
+000248     IF WS-ELAPSED-TIME < 0
+000249         ADD 8640000 TO WS-ELAPSED-TIME
+000250     END-IF
+000251     OPEN EXTEND REPORT-FILE
+000252     IF WS-RPT-FILE-STATUS NOT = '00'
+000253         CLOSE REPORT-FILE
+000254         OPEN OUTPUT REPORT-FILE
+000255         MOVE SPACES TO RPT-HEADER-RECORD
+000256         MOVE WS-RUN-DATE TO RPT-HDR-RUN-DATE
+000257         WRITE RPT-HEADER-RECORD
+000258     END-IF
+000259     MOVE SPACES TO RPT-DETAIL-RECORD
+000260     MOVE MYNAME TO RPT-PROGRAM-NAME
+000261     MOVE PGM-0001 TO RPT-PGM-VARIANT
+000262     MOVE WS-START-TIME TO RPT-START-TIME
+000263     MOVE WS-END-TIME TO RPT-END-TIME
+000264     MOVE WS-ELAPSED-TIME TO RPT-ELAPSED-TIME
+000265     MOVE WS-COMPLETION-STATUS TO RPT-STATUS
+000266     IF WS-DEFAULTED
+000267         MOVE 'Y' TO RPT-DEFAULTED-FLAG
+000268     ELSE
+000269         MOVE 'N' TO RPT-DEFAULTED-FLAG
+000270     END-IF
+000271     WRITE RPT-DETAIL-RECORD
+000272     MOVE SPACES TO RPT-TRAILER-RECORD
+000273     MOVE WS-TOTAL-RUN-COUNT TO RPT-TRL-RUN-COUNT
+000274     WRITE RPT-TRAILER-RECORD
+000275     CLOSE REPORT-FILE
+000276     .
+000277
+000278 0900-WRITE-COMPLETION-SIGNAL.
+000279     MOVE MYNAME TO COMPL-PROGRAM-NAME
+000280     MOVE PGM-0001 TO COMPL-PGM-VARIANT
+000281     MOVE WS-RUN-TIMESTAMP TO COMPL-RUN-ID
+000282     MOVE WS-COMPLETION-STATUS TO COMPL-STATUS
+000283     OPEN OUTPUT COMPLETION-FILE
+000284     WRITE COMPLETION-RECORD
+000285     CLOSE COMPLETION-FILE
+000286     .
