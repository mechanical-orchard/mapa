@@ -1,32 +1,201 @@
 000001 ID Division.
 000002 Program-ID. testantlr156.
-000003 Data Division.
-000004 Working-Storage Section.
-000005 01  WORK-AREAS.
-000006     05  WS-COUNT              PIC S9999 COMP-3 VALUE +0.
-000007 Procedure Division.
-000008     PERFORM 10 TIMES
-000009       ADD 1 TO WS-COUNT
-000010       IF WS-COUNT = 3
-000011         EXIT PERFORM
-000012       END-IF
-000013     END-PERFORM
-000014
-000015     PERFORM 10 TIMES
-000016       ADD 1 TO WS-COUNT
-000017       IF WS-COUNT = 4
-000018         EXIT PERFORM CYCLE
-000019       END-IF
-000020     END-PERFORM
-000021
-000022     PERFORM 10 TIMES
-000023       ADD 1 TO WS-COUNT
-000024       IF WS-COUNT = 13
-000025         EXIT METHOD
-000026       END-IF
-000027     END-PERFORM
-000028
-000029     EXIT SECTION
-000030     EXIT PARAGRAPH
-000031
-000032     EXIT PROGRAM.
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT CHECKPOINT-FILE
+000007         ASSIGN TO 'CKPTFILE'
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000010
+000011 Data Division.
+000012 File Section.
+000013 FD  CHECKPOINT-FILE.
+000014 COPY CKPTREC.
+000015
+000016 Working-Storage Section.
+000017 01  WORK-AREAS.
+000018     05  WS-COUNT              PIC S9999 COMP-3 VALUE +0.
+000019     05  WS-GRAND-TOTAL        PIC S9999 COMP-3 VALUE +0.
+000020     05  WS-ITER-1             PIC 9(002) VALUE 0.
+000021     05  WS-ITER-2             PIC 9(002) VALUE 0.
+000022     05  WS-ITER-3             PIC 9(002) VALUE 0.
+000023     05  WS-RESTART-ITER-1     PIC 9(002) VALUE 0.
+000024     05  WS-RESTART-ITER-2     PIC 9(002) VALUE 0.
+000025     05  WS-RESTART-ITER-3     PIC 9(002) VALUE 0.
+000026     05  WS-REMAIN-1           PIC 9(002) VALUE 10.
+000027     05  WS-REMAIN-2           PIC 9(002) VALUE 10.
+000028     05  WS-REMAIN-3           PIC 9(002) VALUE 10.
+000029     05  WS-RESTART-COUNT-1    PIC S9999 COMP-3 VALUE +0.
+000030     05  WS-RESTART-COUNT-2    PIC S9999 COMP-3 VALUE +0.
+000031     05  WS-RESTART-COUNT-3    PIC S9999 COMP-3 VALUE +0.
+000032     05  WS-CHECKPOINT-EVERY   PIC 9(002) VALUE 2.
+000033     05  WS-CKPT-FILE-STATUS   PIC X(002) VALUE SPACES.
+000034     05  WS-LOOP1-STATUS       PIC X(019)
+000035                               VALUE 'NORMAL COMPLETION'.
+000036     05  WS-LOOP2-STATUS       PIC X(019)
+000037                               VALUE 'NORMAL COMPLETION'.
+000038     05  WS-LOOP3-STATUS       PIC X(019)
+000039                               VALUE 'NORMAL COMPLETION'.
+000040     05  WS-EXIT-PATH          PIC X(019) VALUE SPACES.
+000041
+000042 Procedure Division.
+000043     PERFORM 0900-LOAD-CHECKPOINTS
+000044
+000045     IF WS-EXIT-PATH = SPACES
+000046       MOVE WS-RESTART-COUNT-1 TO WS-COUNT
+000047       MOVE WS-RESTART-ITER-1 TO WS-ITER-1
+000048       IF WS-RESTART-ITER-1 > 10
+000049         MOVE 'EXIT PERFORM' TO WS-EXIT-PATH
+000050         MOVE 'ABEND TRAPPED' TO WS-LOOP1-STATUS
+000051         PERFORM 0940-ABEND-HANDLER
+000052       ELSE
+000053         COMPUTE WS-REMAIN-1 = 10 - WS-RESTART-ITER-1
+000054         PERFORM WS-REMAIN-1 TIMES
+000055           ADD 1 TO WS-ITER-1
+000056           ADD 1 TO WS-COUNT
+000057           ADD 1 TO WS-GRAND-TOTAL
+000058           PERFORM 0910-CHECKPOINT-LOOP-1
+000059           IF WS-COUNT = 3
+000060             MOVE 'EXIT PERFORM' TO WS-LOOP1-STATUS
+000061             EXIT PERFORM
+000062           END-IF
+000063         END-PERFORM
+000064       END-IF
+000065     END-IF
+000066
+000067     IF WS-EXIT-PATH = SPACES
+000068       MOVE WS-RESTART-COUNT-2 TO WS-COUNT
+000069       MOVE WS-RESTART-ITER-2 TO WS-ITER-2
+000070       IF WS-RESTART-ITER-2 > 10
+000071         MOVE 'EXIT PERFORM CYCLE' TO WS-EXIT-PATH
+000072         MOVE 'ABEND TRAPPED' TO WS-LOOP2-STATUS
+000073         PERFORM 0940-ABEND-HANDLER
+000074       ELSE
+000075         COMPUTE WS-REMAIN-2 = 10 - WS-RESTART-ITER-2
+000076         PERFORM WS-REMAIN-2 TIMES
+000077           ADD 1 TO WS-ITER-2
+000078           ADD 1 TO WS-COUNT
+000079           ADD 1 TO WS-GRAND-TOTAL
+000080           PERFORM 0920-CHECKPOINT-LOOP-2
+000081           IF WS-COUNT = 4
+000082             MOVE 'EXIT PERFORM CYCLE' TO WS-LOOP2-STATUS
+000083             EXIT PERFORM CYCLE
+000084           END-IF
+000085         END-PERFORM
+000086       END-IF
+000087     END-IF
+000088
+000089     IF WS-EXIT-PATH = SPACES
+000090       MOVE WS-RESTART-COUNT-3 TO WS-COUNT
+000091       MOVE WS-RESTART-ITER-3 TO WS-ITER-3
+000092       IF WS-RESTART-ITER-3 > 10
+000093         MOVE 'EXIT METHOD' TO WS-EXIT-PATH
+000094         MOVE 'ABEND TRAPPED' TO WS-LOOP3-STATUS
+000095         PERFORM 0940-ABEND-HANDLER
+000096       ELSE
+000097         COMPUTE WS-REMAIN-3 = 10 - WS-RESTART-ITER-3
+000098         PERFORM WS-REMAIN-3 TIMES
+000099           ADD 1 TO WS-ITER-3
+000100           ADD 1 TO WS-COUNT
+000101           ADD 1 TO WS-GRAND-TOTAL
+000102           PERFORM 0930-CHECKPOINT-LOOP-3
+000103         END-PERFORM
+000104       END-IF
+000105     END-IF
+000106
+000107     IF WS-EXIT-PATH = SPACES
+000108       DISPLAY 'TESTANTLR156 CONTROL TOTALS'
+000109       DISPLAY '  LOOP 1 (EXIT PERFORM)       : ' WS-LOOP1-STATUS
+000110       DISPLAY '  LOOP 2 (EXIT PERFORM CYCLE) : ' WS-LOOP2-STATUS
+000111       DISPLAY '  LOOP 3 (EXIT METHOD)        : ' WS-LOOP3-STATUS
+000112       DISPLAY '  FINAL WS-COUNT              : ' WS-COUNT
+000113       DISPLAY '  GRAND TOTAL                 : ' WS-GRAND-TOTAL
+000114
+000115       PERFORM 0960-CLEAR-CHECKPOINTS
+000116     END-IF
+000117
+000118     EXIT SECTION
+000119     EXIT PARAGRAPH
+000120
+000121     EXIT PROGRAM.
+000122
+000123 0900-LOAD-CHECKPOINTS.
+000124     OPEN INPUT CHECKPOINT-FILE
+000125     IF WS-CKPT-FILE-STATUS = '00'
+000126         PERFORM UNTIL WS-CKPT-FILE-STATUS NOT = '00'
+000127             READ CHECKPOINT-FILE
+000128                 AT END
+000129                     MOVE '10' TO WS-CKPT-FILE-STATUS
+000130                 NOT AT END
+000131                     EVALUATE CKPT-LOOP-ID
+000132                         WHEN 1
+000133                             MOVE CKPT-ITERATION TO
+000134                                 WS-RESTART-ITER-1
+000135                             MOVE CKPT-COUNT-VALUE TO
+000136                                 WS-RESTART-COUNT-1
+000137                         WHEN 2
+000138                             MOVE CKPT-ITERATION TO
+000139                                 WS-RESTART-ITER-2
+000140                             MOVE CKPT-COUNT-VALUE TO
+000141                                 WS-RESTART-COUNT-2
+000142                         WHEN 3
+000143                             MOVE CKPT-ITERATION TO
+000144                                 WS-RESTART-ITER-3
+000145                             MOVE CKPT-COUNT-VALUE TO
+000146                                 WS-RESTART-COUNT-3
+000147                     END-EVALUATE
+000148             END-READ
+000149         END-PERFORM
+000150         CLOSE CHECKPOINT-FILE
+000151     END-IF
+000152     .
+000153
+000154 0910-CHECKPOINT-LOOP-1.
+000155     IF FUNCTION MOD (WS-ITER-1, WS-CHECKPOINT-EVERY) = 0
+000156         MOVE 1 TO CKPT-LOOP-ID
+000157         MOVE WS-COUNT TO CKPT-COUNT-VALUE
+000158         MOVE WS-ITER-1 TO CKPT-ITERATION
+000159         PERFORM 0950-WRITE-CHECKPOINT
+000160     END-IF
+000161     .
+000162
+000163 0920-CHECKPOINT-LOOP-2.
+000164     IF FUNCTION MOD (WS-ITER-2, WS-CHECKPOINT-EVERY) = 0
+000165         MOVE 2 TO CKPT-LOOP-ID
+000166         MOVE WS-COUNT TO CKPT-COUNT-VALUE
+000167         MOVE WS-ITER-2 TO CKPT-ITERATION
+000168         PERFORM 0950-WRITE-CHECKPOINT
+000169     END-IF
+000170     .
+000171
+000172 0930-CHECKPOINT-LOOP-3.
+000173     IF FUNCTION MOD (WS-ITER-3, WS-CHECKPOINT-EVERY) = 0
+000174         MOVE 3 TO CKPT-LOOP-ID
+000175         MOVE WS-COUNT TO CKPT-COUNT-VALUE
+000176         MOVE WS-ITER-3 TO CKPT-ITERATION
+000177         PERFORM 0950-WRITE-CHECKPOINT
+000178     END-IF
+000179     .
+000180
+000181 0940-ABEND-HANDLER.
+000182     DISPLAY 'TESTANTLR156 *ABEND* UNEXPECTED EXIT PATH: '
+000183         WS-EXIT-PATH
+000184     DISPLAY 'TESTANTLR156 *ABEND* DIAGNOSTIC LOGGED, TERMINATING'
+000185     MOVE 16 TO RETURN-CODE
+000186     .
+000187
+000188 0950-WRITE-CHECKPOINT.
+000189     OPEN EXTEND CHECKPOINT-FILE
+000190     IF WS-CKPT-FILE-STATUS NOT = '00'
+000191         CLOSE CHECKPOINT-FILE
+000192         OPEN OUTPUT CHECKPOINT-FILE
+000193     END-IF
+000194     WRITE CHECKPOINT-RECORD
+000195     CLOSE CHECKPOINT-FILE
+000196     .
+000197
+000198 0960-CLEAR-CHECKPOINTS.
+000199     OPEN OUTPUT CHECKPOINT-FILE
+000200     CLOSE CHECKPOINT-FILE
+000201     .
