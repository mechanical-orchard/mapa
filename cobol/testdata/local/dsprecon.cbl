@@ -0,0 +1,110 @@
+000001 Identification Division.
+000002 Program-ID. dsprecon.
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT AUDIT-JOURNAL-FILE
+000007         ASSIGN TO 'AUDTJRNL'
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000010
+000011 Data Division.
+000012 File Section.
+000013 FD  AUDIT-JOURNAL-FILE.
+000014 COPY AUDREC.
+000015
+000016 Working-Storage Section.
+000017
+000018 01  CONSTANTS.
+000019     05  MYNAME                PIC X(012) VALUE 'dsprecon'.
+000020
+000021 01  WS-AUDIT-FILE-STATUS      PIC X(002) VALUE SPACES.
+000022
+000023 01  RECON-TABLE-142.
+000024     05  RECON-142-ENTRY       OCCURS 10 TIMES.
+000025         10  RECON-142-PGM     PIC X(008) VALUE SPACES.
+000026         10  RECON-142-FOUND   PIC X(001) VALUE 'N'.
+000027
+000028 01  RECON-TABLE-143.
+000029     05  RECON-143-ENTRY       OCCURS 10 TIMES.
+000030         10  RECON-143-PGM     PIC X(008) VALUE SPACES.
+000031         10  RECON-143-FOUND   PIC X(001) VALUE 'N'.
+000032
+000033 01  RECON-WORK-FIELDS.
+000034     05  RECON-IDX             PIC 9(002).
+000035     05  RECON-DISPLAY-X       PIC 9(002).
+000036     05  WS-MISMATCH-COUNT     PIC 9(004) VALUE 0.
+000037     05  WS-JOURNAL-AVAIL-SW   PIC X(001) VALUE 'N'.
+000038         88  WS-JOURNAL-AVAILABLE      VALUE 'Y'.
+000039         88  WS-JOURNAL-NOT-AVAILABLE  VALUE 'N'.
+000040
+000041 Procedure Division.
+000042     PERFORM 0100-LOAD-JOURNAL
+000043     IF WS-JOURNAL-NOT-AVAILABLE
+000044         DISPLAY MYNAME
+000045             ': NO AUDIT JOURNAL TO RECONCILE, SKIPPING COMPARE'
+000046         MOVE 99 TO RETURN-CODE
+000047     ELSE
+000048         PERFORM 0200-COMPARE-VARIANTS
+000049         MOVE WS-MISMATCH-COUNT TO RETURN-CODE
+000050     END-IF
+000051     GOBACK
+000052     .
+000053
+000054 0100-LOAD-JOURNAL.
+000055     OPEN INPUT AUDIT-JOURNAL-FILE
+000056     IF WS-AUDIT-FILE-STATUS = '00'
+000057         SET WS-JOURNAL-AVAILABLE TO TRUE
+000058         PERFORM UNTIL WS-AUDIT-FILE-STATUS NOT = '00'
+000059             READ AUDIT-JOURNAL-FILE
+000060                 AT END
+000061                     MOVE '10' TO WS-AUDIT-FILE-STATUS
+000062                 NOT AT END
+000063                     PERFORM 0110-RECORD-VARIANT
+000064             END-READ
+000065         END-PERFORM
+000066         CLOSE AUDIT-JOURNAL-FILE
+000067     ELSE
+000068         SET WS-JOURNAL-NOT-AVAILABLE TO TRUE
+000069         DISPLAY MYNAME
+000070             ' *WARNING* AUDIT JOURNAL NOT AVAILABLE, STATUS='
+000071             WS-AUDIT-FILE-STATUS
+000072     END-IF
+000073     .
+000074
+000075 0110-RECORD-VARIANT.
+000076     COMPUTE RECON-IDX = AUDIT-X-VALUE + 1
+000077     EVALUATE AUDIT-PROGRAM-NAME
+000078         WHEN 'testantlr142'
+000079             MOVE AUDIT-PGM-SELECTED TO RECON-142-PGM (RECON-IDX)
+000080             MOVE 'Y' TO RECON-142-FOUND (RECON-IDX)
+000081         WHEN 'testantlr143'
+000082             MOVE AUDIT-PGM-SELECTED TO RECON-143-PGM (RECON-IDX)
+000083             MOVE 'Y' TO RECON-143-FOUND (RECON-IDX)
+000084         WHEN OTHER
+000085             CONTINUE
+000086     END-EVALUATE
+000087     .
+000088
+000089 0200-COMPARE-VARIANTS.
+000090     PERFORM VARYING RECON-IDX FROM 1 BY 1 UNTIL RECON-IDX > 10
+000091         IF RECON-142-FOUND (RECON-IDX) = 'Y'
+000092                 AND RECON-143-FOUND (RECON-IDX) = 'Y'
+000093             IF RECON-142-PGM (RECON-IDX) NOT =
+000094                     RECON-143-PGM (RECON-IDX)
+000095                 ADD 1 TO WS-MISMATCH-COUNT
+000096                 COMPUTE RECON-DISPLAY-X = RECON-IDX - 1
+000097                 DISPLAY MYNAME ' *MISMATCH* X=' RECON-DISPLAY-X
+000098                     ' TESTANTLR142=' RECON-142-PGM (RECON-IDX)
+000099                     ' TESTANTLR143=' RECON-143-PGM (RECON-IDX)
+000100             END-IF
+000101         END-IF
+000102     END-PERFORM
+000103     IF WS-MISMATCH-COUNT = 0
+000104         DISPLAY MYNAME
+000105             ': NO DISPATCH DRIFT BETWEEN TESTANTLR142/143'
+000106     ELSE
+000107         DISPLAY MYNAME ': ' WS-MISMATCH-COUNT
+000108             ' DISPATCH MISMATCH(ES) FOUND'
+000109     END-IF
+000110     .
