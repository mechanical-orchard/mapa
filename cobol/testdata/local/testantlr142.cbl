@@ -1,31 +1,36 @@
-000001 PROCESS DEFINE(X=2)
-000002 Identification Division.
-000003 Program-ID. testantlr142.
-000004 Data Division.
-000005 Working-Storage Section.
-000006
-000007 01  CONSTANTS.
-000008     05  MYNAME               PIC X(012) VALUE 'testantlr142'.
-000009     >>EVALUATE TRUE
-000010     >>WHEN X = 1
-000011     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
-000012     >>WHEN X = 2
-000013     05  PGM-0001             PIC X(008) VALUE 'PGMA0002'.
-000014     >>WHEN X = 3
-000015     05  PGM-0001             PIC X(008) VALUE 'PGMA0003'.
-000016     >>WHEN OTHER
-000017     05  PGM-0001             PIC X(008) VALUE 'PGMA0009'.
-000018     >>END-EVALUATE
+000001 Identification Division.
+000002 Program-ID. testantlr142.
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT CONTROL-FILE
+000007         ASSIGN TO 'CTRL142'
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-CTRL-FILE-STATUS.
+000010     SELECT COMPLETION-FILE
+000011         ASSIGN TO 'CPLT142'
+000012         ORGANIZATION LINE SEQUENTIAL
+000013         FILE STATUS IS WS-CPLT-FILE-STATUS.
+000014 COPY DSPFC.
+000015
+000016 Data Division.
+000017 File Section.
+000018 COPY DSPFD.
 000019
-000020*
+000020 Working-Storage Section.
 000021
-000022 Procedure Division.
-000023     DISPLAY MYNAME ' Begin'
-000024     CALL PGM-0001
-000025
-000026     DISPLAY MYNAME ' End'
-000027     
-000028     GOBACK
-000029     .
-000030
-000031
+000022 01  CONSTANTS.
+000023     05  MYNAME               PIC X(012) VALUE 'testantlr142'.
+000024     05  WS-RUN-TIMESTAMP     PIC X(026).
+000025     05  WS-RUN-DATE          PIC X(008).
+000026     05  WS-RUN-TIME          PIC X(008).
+000027
+000028 COPY DSPWS.
+000029
+000030 Procedure Division.
+000031     PERFORM 0000-DISPATCH-MAIN
+000032
+000033     GOBACK
+000034     .
+000035
+000036 COPY DSPDISP.
