@@ -1,30 +1,36 @@
 000001 Identification Division.
 000002 Program-ID. testantlr143.
-000003 Data Division.
-000004 Working-Storage Section.
-000005
-000006 01  CONSTANTS.
-000007     05  MYNAME               PIC X(012) VALUE 'testantlr143'.
-000008     >>EVALUATE TRUE
-000009     >>WHEN X = 1
-000010     05  PGM-0001             PIC X(008) VALUE 'PGMA0001'.
-000011     >>WHEN X = 2
-000012     05  PGM-0001             PIC X(008) VALUE 'PGMA0002'.
-000013     >>WHEN X = 3
-000014     05  PGM-0001             PIC X(008) VALUE 'PGMA0003'.
-000015     >>WHEN OTHER
-000016     05  PGM-0001             PIC X(008) VALUE 'PGMA0009'.
-000017     >>END-EVALUATE
-000018
-000019*
-000020
-000021 Procedure Division.
-000022     DISPLAY MYNAME ' Begin'
-000023     CALL PGM-0001
-000024
-000025     DISPLAY MYNAME ' End'
-000026     
-000027     GOBACK
-000028     .
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT CONTROL-FILE
+000007         ASSIGN TO 'CTRL143'
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-CTRL-FILE-STATUS.
+000010     SELECT COMPLETION-FILE
+000011         ASSIGN TO 'CPLT143'
+000012         ORGANIZATION LINE SEQUENTIAL
+000013         FILE STATUS IS WS-CPLT-FILE-STATUS.
+000014 COPY DSPFC.
+000015
+000016 Data Division.
+000017 File Section.
+000018 COPY DSPFD.
+000019
+000020 Working-Storage Section.
+000021
+000022 01  CONSTANTS.
+000023     05  MYNAME               PIC X(012) VALUE 'testantlr143'.
+000024     05  WS-RUN-TIMESTAMP     PIC X(026).
+000025     05  WS-RUN-DATE          PIC X(008).
+000026     05  WS-RUN-TIME          PIC X(008).
+000027
+000028 COPY DSPWS.
 000029
-000030
+000030 Procedure Division.
+000031     PERFORM 0000-DISPATCH-MAIN
+000032
+000033     GOBACK
+000034     .
+000035
+000036 COPY DSPDISP.
