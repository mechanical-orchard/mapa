@@ -0,0 +1,80 @@
+000001 Identification Division.
+000002 Program-ID. dspinq.
+000003 Environment Division.
+000004 Input-Output Section.
+000005 File-Control.
+000006     SELECT AUDIT-JOURNAL-FILE
+000007         ASSIGN TO 'AUDTJRNL'
+000008         ORGANIZATION LINE SEQUENTIAL
+000009         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000010
+000011 Data Division.
+000012 File Section.
+000013 FD  AUDIT-JOURNAL-FILE.
+000014 COPY AUDREC.
+000015
+000016 Working-Storage Section.
+000017
+000018 01  CONSTANTS.
+000019     05  MYNAME                PIC X(012) VALUE 'dspinq'.
+000020
+000021 01  WS-AUDIT-FILE-STATUS      PIC X(002) VALUE SPACES.
+000022
+000023 01  WS-INQUIRY-CRITERIA.
+000024     05  WS-INQ-PROGRAM-NAME   PIC X(012) VALUE SPACES.
+000025     05  WS-INQ-RUN-DATE       PIC X(008) VALUE SPACES.
+000026
+000027 01  WS-MATCH-COUNT            PIC 9(004) VALUE 0.
+000028
+000029 Procedure Division.
+000030     PERFORM 0100-GET-CRITERIA
+000031     PERFORM 0200-SEARCH-JOURNAL
+000032     PERFORM 0300-SHOW-RESULTS
+000033     GOBACK
+000034     .
+000035
+000036 0100-GET-CRITERIA.
+000037     DISPLAY 1 UPON ARGUMENT-NUMBER
+000038     ACCEPT WS-INQ-PROGRAM-NAME FROM ARGUMENT-VALUE
+000039     DISPLAY 2 UPON ARGUMENT-NUMBER
+000040     ACCEPT WS-INQ-RUN-DATE FROM ARGUMENT-VALUE
+000041     .
+000042
+000043 0200-SEARCH-JOURNAL.
+000044     OPEN INPUT AUDIT-JOURNAL-FILE
+000045     IF WS-AUDIT-FILE-STATUS = '00'
+000046         PERFORM UNTIL WS-AUDIT-FILE-STATUS NOT = '00'
+000047             READ AUDIT-JOURNAL-FILE
+000048                 AT END
+000049                     MOVE '10' TO WS-AUDIT-FILE-STATUS
+000050                 NOT AT END
+000051                     PERFORM 0210-CHECK-CRITERIA
+000052             END-READ
+000053         END-PERFORM
+000054         CLOSE AUDIT-JOURNAL-FILE
+000055     ELSE
+000056         DISPLAY MYNAME
+000057             ' *WARNING* AUDIT JOURNAL NOT AVAILABLE, STATUS='
+000058             WS-AUDIT-FILE-STATUS
+000059     END-IF
+000060     .
+000061
+000062 0210-CHECK-CRITERIA.
+000063     IF (WS-INQ-PROGRAM-NAME = SPACES
+000064             OR WS-INQ-PROGRAM-NAME = AUDIT-PROGRAM-NAME)
+000065         AND (WS-INQ-RUN-DATE = SPACES
+000066             OR WS-INQ-RUN-DATE = AUDIT-RUN-DATE)
+000067         ADD 1 TO WS-MATCH-COUNT
+000068         DISPLAY AUDIT-PROGRAM-NAME ' ' AUDIT-RUN-DATE ' '
+000069             AUDIT-RUN-TIME ' X=' AUDIT-X-VALUE ' PGM='
+000070             AUDIT-PGM-SELECTED ' DEFAULTED=' AUDIT-DEFAULTED-FLAG
+000071     END-IF
+000072     .
+000073
+000074 0300-SHOW-RESULTS.
+000075     IF WS-MATCH-COUNT = 0
+000076         DISPLAY MYNAME ': NO MATCHING AUDIT RECORDS FOUND'
+000077     ELSE
+000078         DISPLAY MYNAME ': ' WS-MATCH-COUNT ' RECORD(S) FOUND'
+000079     END-IF
+000080     .
